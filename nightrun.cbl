@@ -0,0 +1,163 @@
+000100 Identification division.
+       Program-ID.    NIGHTRUN.
+       Date-written.  2026-08-09.
+       Installation.  WSL2.
+       Security.      Non-confidential.
+      * Modification history.
+      * 2026-08-09  RLP  Initial version.  Runs the clinic's BMI
+      *                  roster, the math club's queued Collatz range,
+      *                  and any pending Euler digit request back to
+      *                  back in one nightly window, appending one
+      *                  job-log record per step with its return code
+      *                  so a partial failure is visible the next
+      *                  morning instead of silently skipped.
+      * 2026-08-09  RLP  Canned stdin for each step now supplies the
+      *                  operator-id line ahead of the run-mode/
+      *                  constant-code answer, matching the prompt
+      *                  order each target program actually asks in.
+      * 2026-08-09  RLP  Collatz step now invokes ./cobollatz instead
+      *                  of a bare path lookup, matching the
+      *                  working-directory-relative convention already
+      *                  used for the BMI and Euler steps.
+
+001000 Environment division.
+       Configuration section.
+       Source-computer. x86-64.
+       Input-output section.
+       File-control.
+           Select JOB-LOG-FILE assign to "NIGHTLOG"
+               organization is line sequential
+               file status is WS-JOBLOG-STATUS.
+           Select EULER-REQUEST-FILE assign to "EULRREQ"
+               organization is line sequential
+               file status is WS-EULRREQ-STATUS.
+
+002000 Data division.
+       File section.
+       FD  JOB-LOG-FILE.
+       01  JOB-LOG-RECORD.
+           05  JL-TIMESTAMP         picture is X(26).
+           05  JL-SPACE-1           picture is X(01).
+           05  JL-STEP-NAME         picture is X(14).
+           05  JL-SPACE-2           picture is X(01).
+           05  JL-RETURN-CODE       picture is Z(4)9.
+           05  JL-SPACE-3           picture is X(01).
+           05  JL-STATUS            picture is X(06).
+
+       FD  EULER-REQUEST-FILE.
+       01  EULER-REQUEST-RECORD.
+           05  EQ-CONSTANT-CODE     picture is X(01).
+           05  EQ-SPACE-1           picture is X(01).
+           05  EQ-END-PT            picture is 9(05).
+
+       Working-storage section.
+       01  WS-STEP-NAME-VALUES.
+           05  FILLER               picture is X(14)
+                                      value "BMI-CALCULATOR".
+           05  FILLER               picture is X(14)
+                                      value "COBOLLATZ".
+           05  FILLER               picture is X(14)
+                                      value "EULER".
+       01  WS-STEP-NAME-TABLE redefines WS-STEP-NAME-VALUES.
+           05  WS-STEP-NAME         picture is X(14) occurs 3 times.
+
+       77  WS-STEP-MAX          usage is binary-long value 3.
+       77  WS-STEP-IX           usage is binary-long.
+
+       77  WS-JOBLOG-STATUS     picture is X(02) value spaces.
+           88 WS-JOBLOG-OK          value "00".
+
+       77  WS-EULRREQ-STATUS    picture is X(02) value spaces.
+           88 WS-EULRREQ-OK         value "00".
+
+       77  WS-CONSTANT-CODE     picture is X(01) value "E".
+       77  WS-END-PT            picture is 9(05) value 00100.
+
+       77  WS-STEP-COMMAND      picture is X(100).
+       77  WS-END-PT-EDIT       picture is Z(4)9.
+
+       77  WS-RAW-RETURN-CODE   usage is binary-long value 0.
+       77  WS-RETURN-CODE       usage is binary-long value 0.
+       77  WS-STATUS-TEXT       picture is X(06) value spaces.
+       77  WS-TIMESTAMP         picture is X(26) value spaces.
+
+003000 Procedure division.
+       MAIN section.
+           Perform LOAD-EULER-REQUEST.
+           Perform varying WS-STEP-IX from 1 by 1
+                   until WS-STEP-IX is greater than WS-STEP-MAX
+               Perform BUILD-STEP-COMMAND
+               Perform RUN-STEP
+               Perform WRITE-JOB-LOG-RECORD
+           end-perform.
+           Stop run.
+
+       LOAD-EULER-REQUEST section.
+           Open input EULER-REQUEST-FILE.
+           If WS-EULRREQ-OK
+               Read EULER-REQUEST-FILE
+                   at end continue
+                   not at end
+                       Move EQ-CONSTANT-CODE to WS-CONSTANT-CODE
+                       Move EQ-END-PT to WS-END-PT
+               end-read
+               Close EULER-REQUEST-FILE
+           end-if.
+           Exit section.
+
+       BUILD-STEP-COMMAND section.
+           Move spaces to WS-STEP-COMMAND.
+           Move WS-END-PT to WS-END-PT-EDIT.
+           Evaluate WS-STEP-IX
+               when 1
+                   Move "printf 'NIGHTRUN\nB\n' | bmi/bmi"
+                       to WS-STEP-COMMAND
+               when 2
+                   Move "printf 'NIGHTRUN\nL\n' | ./cobollatz P"
+                       to WS-STEP-COMMAND
+               when 3
+                   String "printf '" delimited by size
+                       WS-CONSTANT-CODE delimited by size
+                       "\nNIGHTRUN\n" delimited by size
+                       function trim(WS-END-PT-EDIT)
+                           delimited by size
+                       "\n' | euler/euler" delimited by size
+                       into WS-STEP-COMMAND
+                   end-string
+           end-evaluate.
+           Exit section.
+
+       RUN-STEP section.
+           Call "SYSTEM" using WS-STEP-COMMAND.
+           Move return-code to WS-RAW-RETURN-CODE.
+           If WS-RAW-RETURN-CODE is equal to 0
+               Move 0 to WS-RETURN-CODE
+               Move "OK" to WS-STATUS-TEXT
+           else
+               Divide WS-RAW-RETURN-CODE by 256
+                   giving WS-RETURN-CODE
+               Move "FAILED" to WS-STATUS-TEXT
+           end-if.
+           Exit section.
+
+       WRITE-JOB-LOG-RECORD section.
+           Move function current-date to WS-TIMESTAMP.
+           Open extend JOB-LOG-FILE.
+           If WS-JOBLOG-STATUS is equal to "35"
+               Open output JOB-LOG-FILE
+           end-if.
+           If not WS-JOBLOG-OK
+               Display "Unable to open job log file, status "
+                   WS-JOBLOG-STATUS
+               Exit section
+           end-if.
+           Move spaces to JL-SPACE-1 JL-SPACE-2 JL-SPACE-3.
+           Move WS-TIMESTAMP to JL-TIMESTAMP.
+           Move WS-STEP-NAME(WS-STEP-IX) to JL-STEP-NAME.
+           Move WS-RETURN-CODE to JL-RETURN-CODE.
+           Move WS-STATUS-TEXT to JL-STATUS.
+           Write JOB-LOG-RECORD.
+           Close JOB-LOG-FILE.
+           Exit section.
+
+       End program NIGHTRUN.
