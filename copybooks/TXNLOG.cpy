@@ -0,0 +1,19 @@
+      * TXNLOG.cpy
+      * Shared transaction-log record layout, appended to by
+      * BMI-CALCULATOR, COBOLLATZ, and EULER so who ran what
+      * calculation, with what inputs, and what it produced can be
+      * reconstructed later from one common file instead of three
+      * separate ad-hoc ones.
+      * 2026-08-09  RLP  Initial version.
+      * 2026-08-09  RLP  Widened the input/output summary fields so a
+      *                  large Collatz range doesn't get truncated.
+       01  TXN-LOG-RECORD.
+           05  TX-TIMESTAMP         picture is X(26).
+           05  TX-SPACE-1           picture is X(01).
+           05  TX-OPERATOR-ID       picture is X(10).
+           05  TX-SPACE-2           picture is X(01).
+           05  TX-PROGRAM-NAME      picture is X(14).
+           05  TX-SPACE-3           picture is X(01).
+           05  TX-INPUT-SUMMARY     picture is X(64).
+           05  TX-SPACE-4           picture is X(01).
+           05  TX-OUTPUT-SUMMARY    picture is X(64).
