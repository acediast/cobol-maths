@@ -4,98 +4,822 @@
        Installation.  WSL2.
        Security.      Non-confidential.
        Remarks.       Not working yet.
+      * Modification history.
+      * 2026-08-09  RLP  Added a checkpoint written after every digit
+      *                  so a request for a large WS-END-PT can be
+      *                  killed and resumed from the last completed
+      *                  place instead of restarting at digit 1.
+      * 2026-08-09  RLP  Each run now appends the digits it computed,
+      *                  with their starting place and count, to a
+      *                  shared ledger file instead of only
+      *                  displaying them.
+      * 2026-08-09  RLP  Functions p and q now extend a running table
+      *                  between calls instead of re-splitting ranges
+      *                  they have already solved.
+      * 2026-08-09  RLP  Each run now reconciles its digit stream
+      *                  against a bundled reference table and flags
+      *                  the ledger record pass/fail.
+      * 2026-08-09  RLP  Added a constant-code selector so a run can
+      *                  expand e, pi, or the square root of 2 instead
+      *                  of always expanding e.
+      * 2026-08-09  RLP  Every run now also appends a line to the
+      *                  shared TXNLOG transaction log.
+      * 2026-08-09  RLP  The pi/sqrt2 digit stream was rounding a
+      *                  convergent ratio on every call, which returns
+      *                  the same leading digit forever -- replaced
+      *                  with a long-division spigot against a fixed
+      *                  convergent, with its remainder now part of
+      *                  the checkpoint so a resumed run picks the
+      *                  sequence back up correctly.  Functions p and
+      *                  q now clamp their table index before use
+      *                  instead of reading past the end of the table
+      *                  once a long run outgrows it.
+      * 2026-08-09  RLP  The pi and square-root-of-2 convergent tables
+      *                  in functions p-pi/q-pi/p-sqrt2/q-sqrt2, and
+      *                  the numerator/denominator/remainder that hold
+      *                  their result, were widened to binary-double
+      *                  so the configured term counts (29 for pi, 40
+      *                  for root 2) no longer overflow a 32-bit entry
+      *                  before the convergent reaches full size.
+      * 2026-08-09  RLP  Comparing EC-END-PT straight off the
+      *                  checkpoint record against a binary
+      *                  working-storage field never matched on this
+      *                  platform, so a valid checkpoint could never
+      *                  resume -- added WS-EC-END-PT-NUM, a plain
+      *                  binary copy of the read-in value, and compare
+      *                  against that instead.  Widened EC-REMAINDER
+      *                  to match WS-CF-REMAINDER's range so a long
+      *                  pi/sqrt2 run's checkpoint remainder is no
+      *                  longer truncated once the convergent
+      *                  denominator passes ten digits.  Functions p
+      *                  and q (the e digit-stream) were widened to
+      *                  binary-double the same way p-pi/q-pi and
+      *                  p-sqrt2/q-sqrt2 were; q(0,n) is n!, which
+      *                  still exceeds even 64-bit binary by around
+      *                  n=21, so this buys more headroom but does not
+      *                  by itself reach a few thousand digits of e --
+      *                  a digit count that far out would need
+      *                  arbitrary-precision (table-of-digits)
+      *                  arithmetic for p/q, not a wider fixed-width
+      *                  integer.
 
        Environment division.
        Configuration section.
        Repository.
            Function p
-           Function q.
+           Function q
+           Function p-pi
+           Function q-pi
+           Function p-sqrt2
+           Function q-sqrt2.
+       Input-output section.
+       File-control.
+           Select CHECKPOINT-FILE assign to "EULRCKPT"
+               organization is line sequential
+               file status is WS-CHECKPOINT-STATUS.
+           Select LEDGER-FILE assign to "EULRLOG"
+               organization is line sequential
+               file status is WS-LEDGER-STATUS.
+           Select TRANSACTION-LOG-FILE assign to "TXNLOG"
+               organization is line sequential
+               file status is WS-TXNLOG-STATUS.
 
        Data division.
+       File section.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  EC-CONST             picture is X(01).
+           05  EC-SPACE-0           picture is X(01).
+           05  EC-END-PT            picture is Z(4)9.
+           05  EC-SPACE-1           picture is X(01).
+           05  EC-PLACE             picture is Z(4)9.
+           05  EC-SPACE-2           picture is X(01).
+           05  EC-COMPLETE          picture is X(01).
+           05  EC-SPACE-3           picture is X(01).
+           05  EC-REMAINDER         picture is Z(19)9.
+
+       FD  LEDGER-FILE.
+       01  LEDGER-RECORD.
+           05  LG-CONST             picture is X(01).
+           05  LG-SPACE-0           picture is X(01).
+           05  LG-START-PLACE       picture is Z(4)9.
+           05  LG-SPACE-1           picture is X(01).
+           05  LG-DIGIT-COUNT       picture is Z(4)9.
+           05  LG-SPACE-2           picture is X(01).
+           05  LG-SELFCHECK         picture is X(01).
+           05  LG-SPACE-3           picture is X(01).
+           05  LG-DIGITS            picture is X(4000).
+
+       FD  TRANSACTION-LOG-FILE.
+           COPY TXNLOG.
+
        Working-storage section.
        77 WS-DIGIT picture is 9.
        77 WS-END-PT usage is binary-short unsigned.
+       77 WS-EC-END-PT-NUM usage is binary-short unsigned.
        77 WS-PLACE usage is binary-short unsigned.
+       77 WS-START-PLACE usage is binary-short unsigned value 1.
+
+       77 WS-CONSTANT-CODE picture is X(01) value "E".
+           88 CONST-E           value "E" "e".
+           88 CONST-PI          value "P" "p".
+           88 CONST-SQRT2       value "S" "s".
+
+       77 WS-CHECKPOINT-STATUS picture is X(02) value spaces.
+           88 WS-CHECKPOINT-OK      value "00".
+       77 WS-CHECKPOINT-EOF picture is X(01) value "N".
+           88 END-OF-CHECKPOINT  value "Y".
+       77 WS-RESUMED-SW  picture is X(01) value "N".
+           88 WS-RESUMED         value "Y".
+
+      * Long-division spigot state for the pi/sqrt2 digit stream:
+      * a fixed best-available convergent (WS-CF-NUMER/WS-CF-DENOM)
+      * is divided once for the leading digit, then the remainder is
+      * carried forward and multiplied by 10 each place after that,
+      * the same way you would work out successive decimal digits of
+      * a fraction by hand.
+       77 WS-PI-TERM        usage is binary-long unsigned value 29.
+       77 WS-SQRT2-TERM     usage is binary-long unsigned value 40.
+       77 WS-CF-NUMER       usage is binary-double unsigned value 0.
+       77 WS-CF-DENOM       usage is binary-double unsigned value 0.
+       77 WS-CF-REMAINDER   usage is binary-double unsigned value 0.
+       77 WS-CF-INTEGER-DIGIT picture is 9 value 0.
+       77 WS-CF-READY-SW    picture is X(01) value "N".
+           88 WS-CF-READY       value "Y".
+       77 WS-CF-FIRST-DIGIT-SW picture is X(01) value "Y".
+           88 WS-CF-FIRST-DIGIT value "Y".
+
+       77 WS-LEDGER-STATUS picture is X(02) value spaces.
+           88 WS-LEDGER-OK          value "00".
+       77 WS-DIGIT-BUFFER picture is X(4000) value spaces.
+       77 WS-BUFFER-LEN usage is binary-long value 0.
+       77 WS-BUFFER-MAX usage is binary-long value 4000.
+
+      * Known-correct digits of e, pi, and the square root of 2,
+      * place 1 through WS-REF-MAX, used to spot-check a run's output
+      * before anyone relies on it.
+       77 WS-REF-MAX usage is binary-long value 50.
+       77 WS-REFERENCE-E picture is X(50) value
+           "27182818284590452353602874713526624977572470936999".
+       77 WS-REFERENCE-PI picture is X(50) value
+           "31415926535897932384626433832795028841971693993751".
+       77 WS-REFERENCE-SQRT2 picture is X(50) value
+           "14142135623730950488016887242096980785696718753769".
+       77 WS-ACTIVE-REFERENCE picture is X(50).
+       77 WS-CHECK-PLACE usage is binary-long unsigned.
+       77 WS-CHECK-LIMIT usage is binary-long unsigned.
+       77 WS-CHECK-OFFSET usage is binary-long unsigned.
+       77 WS-CHECKED-COUNT usage is binary-long unsigned value 0.
+       77 WS-MISMATCH-COUNT usage is binary-long unsigned value 0.
+       77 WS-SELFCHECK-RESULT picture is X(01) value "S".
+           88 SELFCHECK-PASSED      value "P".
+           88 SELFCHECK-FAILED      value "F".
+           88 SELFCHECK-SKIPPED     value "S".
+
+       77 WS-TXNLOG-STATUS picture is X(02) value spaces.
+           88 WS-TXNLOG-OK          value "00".
+       77 WS-OPERATOR-ID picture is X(10) value spaces.
+       77 WS-TIMESTAMP picture is X(26) value spaces.
+       77 WS-TXN-INPUT   picture is X(64) value spaces.
+       77 WS-TXN-OUTPUT  picture is X(64) value spaces.
+       77 WS-TXN-PLACE-EDIT picture is Z(4)9.
+       77 WS-TXN-COUNT-EDIT picture is Z(4)9.
 
        Procedure division.
        MAIN section.
+           Accept WS-CONSTANT-CODE from console.
+           If WS-CONSTANT-CODE is equal to space
+               Move "E" to WS-CONSTANT-CODE
+           end-if.
+           Display "Operator id: " with no advancing.
+           Accept WS-OPERATOR-ID from console.
            Accept WS-END-PT from console.
-           Perform varying WS-PLACE from 1 by 1
+           Perform CHECK-FOR-CHECKPOINT.
+           If not WS-RESUMED
+               Move 1 to WS-START-PLACE
+           end-if.
+           Perform varying WS-PLACE from WS-START-PLACE by 1
            until WS-PLACE is equal to WS-END-PT
-               compute WS-DIGIT
-                       rounded mode is nearest-away-from-zero
-                       = (p(0,WS-PLACE) / q(0,WS-PLACE))
-                       + 1
-               end-compute
+               Perform COMPUTE-DIGIT
                display WS-DIGIT with no advancing
+               If WS-BUFFER-LEN is less than WS-BUFFER-MAX
+                   Add 1 to WS-BUFFER-LEN
+                   Move WS-DIGIT to
+                       WS-DIGIT-BUFFER(WS-BUFFER-LEN:1)
+               end-if
+               Perform WRITE-CHECKPOINT
            end-perform.
+           Perform MARK-CHECKPOINT-COMPLETE.
+           Perform SELF-CHECK-DIGITS.
+           Perform WRITE-LEDGER-RECORD.
+           Perform WRITE-TRANSACTION-LOG-RECORD.
            Stop run with normal status.
 
+       COMPUTE-DIGIT section.
+           Evaluate true
+               when CONST-PI or CONST-SQRT2
+                   Perform COMPUTE-IRRATIONAL-DIGIT
+               when other
+                   compute WS-DIGIT
+                           rounded mode is nearest-away-from-zero
+                           = (p(0,WS-PLACE) / q(0,WS-PLACE))
+                           + 1
+                   end-compute
+           end-evaluate.
+           Exit section.
+
+      * p-pi/q-pi and p-sqrt2/q-sqrt2 hand back the numerator and
+      * denominator of a single best-available convergent -- a close
+      * rational approximation of pi or the square root of 2, not a
+      * per-digit value -- so rounding that ratio to the nearest whole
+      * number gives the same leading digit on every call.  The actual
+      * decimal digits come from doing long division on that fixed
+      * convergent one step at a time: divide once for the digit
+      * before the point, then multiply the remainder by 10 and divide
+      * again for each place after it, exactly as you would work the
+      * digits out by hand.
+       COMPUTE-IRRATIONAL-DIGIT section.
+           If not WS-CF-READY
+               Perform INITIALIZE-CONVERGENT
+           end-if.
+           If WS-CF-FIRST-DIGIT
+               Move WS-CF-INTEGER-DIGIT to WS-DIGIT
+               Move "N" to WS-CF-FIRST-DIGIT-SW
+           else
+               Compute WS-CF-REMAINDER = WS-CF-REMAINDER * 10
+                   end-compute
+               Compute WS-DIGIT = WS-CF-REMAINDER / WS-CF-DENOM
+                   end-compute
+               Move function mod(WS-CF-REMAINDER, WS-CF-DENOM)
+                   to WS-CF-REMAINDER
+           end-if.
+           Exit section.
+
+       INITIALIZE-CONVERGENT section.
+           Evaluate true
+               when CONST-PI
+                   Move p-pi(0,WS-PI-TERM) to WS-CF-NUMER
+                   Move q-pi(0,WS-PI-TERM) to WS-CF-DENOM
+               when CONST-SQRT2
+                   Move p-sqrt2(0,WS-SQRT2-TERM) to WS-CF-NUMER
+                   Move q-sqrt2(0,WS-SQRT2-TERM) to WS-CF-DENOM
+           end-evaluate.
+           If WS-RESUMED
+               Move "N" to WS-CF-FIRST-DIGIT-SW
+           else
+               Divide WS-CF-NUMER by WS-CF-DENOM
+                   giving WS-CF-INTEGER-DIGIT
+                   remainder WS-CF-REMAINDER
+               Move "Y" to WS-CF-FIRST-DIGIT-SW
+           end-if.
+           Move "Y" to WS-CF-READY-SW.
+           Exit section.
+
+       SELF-CHECK-DIGITS section.
+           Evaluate true
+               when CONST-PI
+                   Move WS-REFERENCE-PI to WS-ACTIVE-REFERENCE
+               when CONST-SQRT2
+                   Move WS-REFERENCE-SQRT2 to WS-ACTIVE-REFERENCE
+               when other
+                   Move WS-REFERENCE-E to WS-ACTIVE-REFERENCE
+           end-evaluate.
+           Move 0 to WS-MISMATCH-COUNT.
+           Move 0 to WS-CHECKED-COUNT.
+           Move "S" to WS-SELFCHECK-RESULT.
+           Compute WS-CHECK-LIMIT =
+               WS-START-PLACE + WS-BUFFER-LEN - 1
+           end-compute.
+           If WS-CHECK-LIMIT is greater than WS-REF-MAX
+               Move WS-REF-MAX to WS-CHECK-LIMIT
+           end-if.
+           If WS-START-PLACE is less than or equal to WS-CHECK-LIMIT
+               Perform varying WS-CHECK-PLACE
+                       from WS-START-PLACE by 1
+                       until WS-CHECK-PLACE is greater than
+                           WS-CHECK-LIMIT
+                   Compute WS-CHECK-OFFSET =
+                       WS-CHECK-PLACE - WS-START-PLACE + 1
+                   end-compute
+                   Add 1 to WS-CHECKED-COUNT
+                   If WS-DIGIT-BUFFER(WS-CHECK-OFFSET:1) is not
+                           equal to
+                           WS-ACTIVE-REFERENCE(WS-CHECK-PLACE:1)
+                       Add 1 to WS-MISMATCH-COUNT
+                   end-if
+               end-perform
+               If WS-MISMATCH-COUNT is equal to 0
+                   Move "P" to WS-SELFCHECK-RESULT
+               else
+                   Move "F" to WS-SELFCHECK-RESULT
+               end-if
+           end-if.
+           Perform DISPLAY-SELFCHECK-RESULT.
+           Exit section.
+
+       DISPLAY-SELFCHECK-RESULT section.
+           Evaluate true
+               when SELFCHECK-PASSED
+                   Display "Self-check: first " WS-CHECKED-COUNT
+                       " digit(s) agree with the reference table"
+               when SELFCHECK-FAILED
+                   Display "Self-check: " WS-MISMATCH-COUNT
+                       " of " WS-CHECKED-COUNT " digit(s) disagree"
+                       " with the reference table -- do not trust"
+                       " this run's output"
+               when other
+                   Display "Self-check: no reference digits cover"
+                       " this run's range -- output not verified"
+           end-evaluate.
+           Exit section.
+
+       WRITE-LEDGER-RECORD section.
+           Open extend LEDGER-FILE.
+           If WS-LEDGER-STATUS is equal to "35"
+               Open output LEDGER-FILE
+           end-if.
+           If WS-LEDGER-OK
+               Move spaces to LG-SPACE-0 LG-SPACE-1 LG-SPACE-2
+                   LG-SPACE-3
+               Move WS-CONSTANT-CODE to LG-CONST
+               Move WS-START-PLACE to LG-START-PLACE
+               Move WS-BUFFER-LEN to LG-DIGIT-COUNT
+               Move WS-SELFCHECK-RESULT to LG-SELFCHECK
+               Move WS-DIGIT-BUFFER to LG-DIGITS
+               Write LEDGER-RECORD
+               Close LEDGER-FILE
+           end-if.
+           Exit section.
+
+       WRITE-TRANSACTION-LOG-RECORD section.
+           Move function current-date to WS-TIMESTAMP.
+           Open extend TRANSACTION-LOG-FILE.
+           If WS-TXNLOG-STATUS is equal to "35"
+               Open output TRANSACTION-LOG-FILE
+           end-if.
+           If not WS-TXNLOG-OK
+               Display "Unable to open transaction log file, status "
+                   WS-TXNLOG-STATUS
+               Exit section
+           end-if.
+           Move spaces to TX-SPACE-1 TX-SPACE-2 TX-SPACE-3
+               TX-SPACE-4.
+           Move WS-END-PT to WS-TXN-PLACE-EDIT.
+           Move spaces to WS-TXN-INPUT.
+           String "const=" delimited by size
+               WS-CONSTANT-CODE delimited by size
+               " endpt=" delimited by size
+               function trim(WS-TXN-PLACE-EDIT) delimited by size
+               into WS-TXN-INPUT
+           end-string.
+           Move WS-BUFFER-LEN to WS-TXN-COUNT-EDIT.
+           Move spaces to WS-TXN-OUTPUT.
+           String "digits=" delimited by size
+               function trim(WS-TXN-COUNT-EDIT) delimited by size
+               " check=" delimited by size
+               WS-SELFCHECK-RESULT delimited by size
+               into WS-TXN-OUTPUT
+           end-string.
+           Move WS-TIMESTAMP     to TX-TIMESTAMP.
+           Move WS-OPERATOR-ID   to TX-OPERATOR-ID.
+           Move "EULER"          to TX-PROGRAM-NAME.
+           Move WS-TXN-INPUT     to TX-INPUT-SUMMARY.
+           Move WS-TXN-OUTPUT    to TX-OUTPUT-SUMMARY.
+           Write TXN-LOG-RECORD.
+           Close TRANSACTION-LOG-FILE.
+           Exit section.
+
+       CHECK-FOR-CHECKPOINT section.
+           Move "N" to WS-CHECKPOINT-EOF.
+           Move "N" to WS-RESUMED-SW.
+           Open input CHECKPOINT-FILE.
+           If WS-CHECKPOINT-OK
+               Read CHECKPOINT-FILE
+                   at end move "Y" to WS-CHECKPOINT-EOF
+               end-read
+               If not END-OF-CHECKPOINT
+                   Move EC-END-PT to WS-EC-END-PT-NUM
+               end-if
+               If not END-OF-CHECKPOINT
+                       and EC-COMPLETE is equal to "N"
+                       and EC-CONST is equal to WS-CONSTANT-CODE
+                       and WS-EC-END-PT-NUM is equal to WS-END-PT
+                   Move EC-PLACE to WS-START-PLACE
+                   Add 1 to WS-START-PLACE
+                   Move EC-REMAINDER to WS-CF-REMAINDER
+                   Move "Y" to WS-RESUMED-SW
+                   Display "Resuming from digit place "
+                       WS-START-PLACE
+               end-if
+               Close CHECKPOINT-FILE
+           end-if.
+           Exit section.
+
+       WRITE-CHECKPOINT section.
+           Open output CHECKPOINT-FILE.
+           If WS-CHECKPOINT-OK
+               Move spaces to EC-SPACE-0 EC-SPACE-1 EC-SPACE-2
+                   EC-SPACE-3
+               Move WS-CONSTANT-CODE to EC-CONST
+               Move WS-END-PT to EC-END-PT
+               Move WS-PLACE to EC-PLACE
+               Move WS-CF-REMAINDER to EC-REMAINDER
+               Move "N" to EC-COMPLETE
+               Write CHECKPOINT-RECORD
+               Close CHECKPOINT-FILE
+           end-if.
+           Exit section.
+
+       MARK-CHECKPOINT-COMPLETE section.
+           Open output CHECKPOINT-FILE.
+           If WS-CHECKPOINT-OK
+               Move spaces to EC-SPACE-0 EC-SPACE-1 EC-SPACE-2
+                   EC-SPACE-3
+               Move WS-CONSTANT-CODE to EC-CONST
+               Move WS-END-PT to EC-END-PT
+               Move WS-PLACE to EC-PLACE
+               Move WS-CF-REMAINDER to EC-REMAINDER
+               Move "Y" to EC-COMPLETE
+               Write CHECKPOINT-RECORD
+               Close CHECKPOINT-FILE
+           end-if.
+           Exit section.
+
        End program EULER.
-       
+
 004000 Identification division.
        Function-ID. p.
-
-       Environment division.
-       Configuration section.
-       Repository.
-           Function q.
+       Remarks.      Builds its running total one place at a time and
+                     keeps it between calls, so a climbing WS-PLACE
+                     never repeats work already done for a smaller
+                     one.  WS-P-TABLE-MAX caps how far a single run
+                     can climb before the table would have to grow.
 
        Data division.
+       Working-storage section.
+       77 WS-P-TABLE-MAX    usage is binary-long value 10000.
+       77 WS-P-BASE         usage is binary-long unsigned value 0.
+       77 WS-P-FILLED-TO    usage is binary-long unsigned value 0.
+       77 WS-P-FILLED-SW    picture is X(01) value "N".
+           88 WS-P-FILLED       value "Y".
+       77 WS-P-ARG2         usage is binary-long unsigned value 0.
+       01 WS-P-TABLE.
+           05 WS-P-ENTRY     usage is binary-double unsigned
+                              occurs 10000 times.
+
        Linkage section.
        77 LS-ARG1   usage is binary-long unsigned.
        77 LS-ARG2   usage is binary-long unsigned.
-       77 LS-M      usage is binary-long unsigned.
-       77 LS-RESULT usage is binary-long unsigned.
+       77 LS-RESULT usage is binary-double unsigned.
 
        Procedure division using LS-ARG1 LS-ARG2 returning LS-RESULT.
        MAIN section.
-           If LS-ARG2 is equal to function sum(LS-ARG1,1)
-               then move 1 to LS-RESULT
-               else perform DEFAULTED
+           If not WS-P-FILLED or LS-ARG1 is not equal to WS-P-BASE
+               Move LS-ARG1 to WS-P-BASE
+               Move LS-ARG1 to WS-P-FILLED-TO
+               Move 0 to WS-P-ENTRY(1)
+               Move "Y" to WS-P-FILLED-SW
+           end-if.
+           Move LS-ARG2 to WS-P-ARG2.
+           If WS-P-ARG2 - WS-P-BASE is greater than WS-P-TABLE-MAX - 1
+               Compute WS-P-ARG2 = WS-P-BASE + WS-P-TABLE-MAX - 1
+                   end-compute
            end-if.
+           Perform with test after
+                   until WS-P-FILLED-TO is greater than or equal
+                       to WS-P-ARG2
+                   or WS-P-FILLED-TO is greater than or equal
+                       to WS-P-TABLE-MAX
+               Compute WS-P-ENTRY(WS-P-FILLED-TO - WS-P-BASE + 2) =
+                   (WS-P-FILLED-TO + 1) *
+                   WS-P-ENTRY(WS-P-FILLED-TO - WS-P-BASE + 1) + 1
+               end-compute
+               Add 1 to WS-P-FILLED-TO
+           end-perform.
+           Move WS-P-ENTRY(WS-P-ARG2 - WS-P-BASE + 1) to LS-RESULT.
            Exit function.
            Exit section.
 
-       DEFAULTED section.
-           Compute LS-M
-               rounded mode is toward-lesser
-               = (LS-ARG1 + LS-ARG2) / 2
-           end-compute.
-           Compute LS-RESULT =
-               (p(LS-ARG1,LS-M) * q(LS-M,LS-ARG2)) + p(LS-M,LS-ARG2)
-           end-compute.
-           Exit section.
-
        End function p.
-       
+
 009000 Identification division.
        Function-ID. q.
+       Remarks.      Keeps a running table of factorials between
+                     calls instead of re-deriving q(LS-ARG1,LS-ARG2)
+                     from scratch every time; WS-Q-TABLE-MAX is the
+                     same growth cap used in function p.
 
        Data division.
+       Working-storage section.
+       77 WS-Q-TABLE-MAX    usage is binary-long value 10000.
+       77 WS-Q-FILLED-TO    usage is binary-long unsigned value 0.
+       77 WS-Q-ARG1         usage is binary-long unsigned value 0.
+       77 WS-Q-ARG2         usage is binary-long unsigned value 0.
+       01 WS-Q-TABLE.
+           05 WS-Q-ENTRY     usage is binary-double unsigned
+                              occurs 10000 times.
+
        Linkage section.
        77 LS-ARG1   usage is binary-long unsigned.
        77 LS-ARG2   usage is binary-long unsigned.
-       77 LS-M      usage is binary-long unsigned.
-       77 LS-RESULT usage is binary-long unsigned.
+       77 LS-RESULT usage is binary-double unsigned.
 
        Procedure division using LS-ARG1 LS-ARG2 returning LS-RESULT.
        INITIAL-DIGIT section.
-           If LS-ARG2 is equal to function sum(LS-ARG1,1)
-               then move LS-ARG2 to LS-RESULT
-               else perform DEFAULTED
+           Move LS-ARG1 to WS-Q-ARG1.
+           Move LS-ARG2 to WS-Q-ARG2.
+           If WS-Q-ARG1 is greater than WS-Q-TABLE-MAX - 1
+               Compute WS-Q-ARG1 = WS-Q-TABLE-MAX - 1 end-compute
+           end-if.
+           If WS-Q-ARG2 is greater than WS-Q-TABLE-MAX - 1
+               Compute WS-Q-ARG2 = WS-Q-TABLE-MAX - 1 end-compute
+           end-if.
+           If WS-Q-FILLED-TO is equal to 0
+               Move 1 to WS-Q-ENTRY(1)
+           end-if.
+           Perform with test after
+                   until WS-Q-FILLED-TO is greater than or equal
+                       to WS-Q-ARG2
+                   or WS-Q-FILLED-TO is greater than or equal
+                       to WS-Q-TABLE-MAX
+               Compute WS-Q-ENTRY(WS-Q-FILLED-TO + 2) =
+                   WS-Q-ENTRY(WS-Q-FILLED-TO + 1) *
+                   (WS-Q-FILLED-TO + 1)
+               end-compute
+               Add 1 to WS-Q-FILLED-TO
+           end-perform.
+           If WS-Q-ARG1 is equal to 0
+               Move WS-Q-ENTRY(WS-Q-ARG2 + 1) to LS-RESULT
+           else
+               Compute LS-RESULT =
+                   WS-Q-ENTRY(WS-Q-ARG2 + 1) / WS-Q-ENTRY(WS-Q-ARG1 + 1)
+               end-compute
            end-if.
            Exit function.
            Exit section.
-       
-       DEFAULTED section.
-           Compute LS-M
-               rounded mode is toward-lesser
-               = (LS-ARG1 + LS-ARG2) / 2
-           end-compute.
-           Compute LS-RESULT =
-               q(LS-ARG1,LS-M) * q(LS-M,LS-ARG2)
-           end-compute.
-           Exit section.
 
        End function q.
+
+014000 Identification division.
+       Function-ID. p-pi.
+       Remarks.      Numerator of the simple continued-fraction
+                     convergents for pi, built from a bundled table of
+                     its first WS-CF-TERM-MAX terms.  Memoized the
+                     same way functions p and q are; a request past
+                     the last bundled term reuses that term's
+                     convergent instead of growing further.
+
+       Data division.
+       Working-storage section.
+       01  WS-PI-CF-VALUES.
+           05  FILLER            picture is 9(03) value 003.
+           05  FILLER            picture is 9(03) value 007.
+           05  FILLER            picture is 9(03) value 015.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 292.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 002.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 003.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 014.
+           05  FILLER            picture is 9(03) value 002.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 002.
+           05  FILLER            picture is 9(03) value 002.
+           05  FILLER            picture is 9(03) value 002.
+           05  FILLER            picture is 9(03) value 002.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 084.
+           05  FILLER            picture is 9(03) value 002.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 015.
+           05  FILLER            picture is 9(03) value 003.
+           05  FILLER            picture is 9(03) value 013.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 004.
+       01  WS-PI-CF-TABLE redefines WS-PI-CF-VALUES.
+           05  WS-PI-CF-TERM     picture is 9(03) occurs 30 times.
+
+       77 WS-CF-TERM-MAX    usage is binary-long value 30.
+       77 WS-H-FILLED-TO    usage is binary-long unsigned value 0.
+       77 WS-H-FILLED-SW    picture is X(01) value "N".
+           88 WS-H-FILLED       value "Y".
+       77 WS-H-TOP          usage is binary-long unsigned.
+       01  WS-H-TABLE.
+           05  WS-H-ENTRY        usage is binary-double unsigned
+                                  occurs 10000 times.
+
+       Linkage section.
+       77 LS-ARG1   usage is binary-long unsigned.
+       77 LS-ARG2   usage is binary-long unsigned.
+       77 LS-RESULT usage is binary-double unsigned.
+
+       Procedure division using LS-ARG1 LS-ARG2 returning LS-RESULT.
+       MAIN section.
+           If not WS-H-FILLED
+               Move 1 to WS-H-ENTRY(1)
+               Move WS-PI-CF-TERM(1) to WS-H-ENTRY(2)
+               Move 0 to WS-H-FILLED-TO
+               Move "Y" to WS-H-FILLED-SW
+           end-if.
+           Move LS-ARG2 to WS-H-TOP.
+           If WS-H-TOP is greater than WS-CF-TERM-MAX - 1
+               Compute WS-H-TOP = WS-CF-TERM-MAX - 1
+               end-compute
+           end-if.
+           Perform with test after
+                   until WS-H-FILLED-TO is greater than or equal
+                       to WS-H-TOP
+               Compute WS-H-ENTRY(WS-H-FILLED-TO + 3) =
+                   WS-PI-CF-TERM(WS-H-FILLED-TO + 2) *
+                       WS-H-ENTRY(WS-H-FILLED-TO + 2) +
+                   WS-H-ENTRY(WS-H-FILLED-TO + 1)
+               end-compute
+               Add 1 to WS-H-FILLED-TO
+           end-perform.
+           Move WS-H-ENTRY(WS-H-TOP + 2) to LS-RESULT.
+           Exit function.
+           Exit section.
+
+       End function p-pi.
+
+015000 Identification division.
+       Function-ID. q-pi.
+       Remarks.      Denominator of the simple continued-fraction
+                     convergents for pi; mirrors function p-pi.
+
+       Data division.
+       Working-storage section.
+       01  WS-PI-CF-VALUES.
+           05  FILLER            picture is 9(03) value 003.
+           05  FILLER            picture is 9(03) value 007.
+           05  FILLER            picture is 9(03) value 015.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 292.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 002.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 003.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 014.
+           05  FILLER            picture is 9(03) value 002.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 002.
+           05  FILLER            picture is 9(03) value 002.
+           05  FILLER            picture is 9(03) value 002.
+           05  FILLER            picture is 9(03) value 002.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 084.
+           05  FILLER            picture is 9(03) value 002.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 015.
+           05  FILLER            picture is 9(03) value 003.
+           05  FILLER            picture is 9(03) value 013.
+           05  FILLER            picture is 9(03) value 001.
+           05  FILLER            picture is 9(03) value 004.
+       01  WS-PI-CF-TABLE redefines WS-PI-CF-VALUES.
+           05  WS-PI-CF-TERM     picture is 9(03) occurs 30 times.
+
+       77 WS-CF-TERM-MAX    usage is binary-long value 30.
+       77 WS-K-FILLED-TO    usage is binary-long unsigned value 0.
+       77 WS-K-FILLED-SW    picture is X(01) value "N".
+           88 WS-K-FILLED       value "Y".
+       77 WS-K-TOP          usage is binary-long unsigned.
+       01  WS-K-TABLE.
+           05  WS-K-ENTRY        usage is binary-double unsigned
+                                  occurs 10000 times.
+
+       Linkage section.
+       77 LS-ARG1   usage is binary-long unsigned.
+       77 LS-ARG2   usage is binary-long unsigned.
+       77 LS-RESULT usage is binary-double unsigned.
+
+       Procedure division using LS-ARG1 LS-ARG2 returning LS-RESULT.
+       MAIN section.
+           If not WS-K-FILLED
+               Move 0 to WS-K-ENTRY(1)
+               Move 1 to WS-K-ENTRY(2)
+               Move 0 to WS-K-FILLED-TO
+               Move "Y" to WS-K-FILLED-SW
+           end-if.
+           Move LS-ARG2 to WS-K-TOP.
+           If WS-K-TOP is greater than WS-CF-TERM-MAX - 1
+               Compute WS-K-TOP = WS-CF-TERM-MAX - 1
+               end-compute
+           end-if.
+           Perform with test after
+                   until WS-K-FILLED-TO is greater than or equal
+                       to WS-K-TOP
+               Compute WS-K-ENTRY(WS-K-FILLED-TO + 3) =
+                   WS-PI-CF-TERM(WS-K-FILLED-TO + 2) *
+                       WS-K-ENTRY(WS-K-FILLED-TO + 2) +
+                   WS-K-ENTRY(WS-K-FILLED-TO + 1)
+               end-compute
+               Add 1 to WS-K-FILLED-TO
+           end-perform.
+           Move WS-K-ENTRY(WS-K-TOP + 2) to LS-RESULT.
+           Exit function.
+           Exit section.
+
+       End function q-pi.
+
+016000 Identification division.
+       Function-ID. p-sqrt2.
+       Remarks.      Numerator of the simple continued-fraction
+                     convergents for the square root of 2, whose
+                     terms are the constant sequence 1, 2, 2, 2, ...
+                     and so need no bundled term table; memoized the
+                     same way function p-pi is.
+
+       Data division.
+       Working-storage section.
+       77 WS-H-FILLED-TO    usage is binary-long unsigned value 0.
+       77 WS-H-FILLED-SW    picture is X(01) value "N".
+           88 WS-H-FILLED       value "Y".
+       77 WS-H-TERM         usage is binary-long unsigned.
+       01  WS-H-TABLE.
+           05  WS-H-ENTRY        usage is binary-double unsigned
+                                  occurs 10000 times.
+
+       Linkage section.
+       77 LS-ARG1   usage is binary-long unsigned.
+       77 LS-ARG2   usage is binary-long unsigned.
+       77 LS-RESULT usage is binary-double unsigned.
+
+       Procedure division using LS-ARG1 LS-ARG2 returning LS-RESULT.
+       MAIN section.
+           If not WS-H-FILLED
+               Move 1 to WS-H-ENTRY(1)
+               Move 1 to WS-H-ENTRY(2)
+               Move 0 to WS-H-FILLED-TO
+               Move "Y" to WS-H-FILLED-SW
+           end-if.
+           Perform with test after
+                   until WS-H-FILLED-TO is greater than or equal
+                       to LS-ARG2
+               Move 2 to WS-H-TERM
+               Compute WS-H-ENTRY(WS-H-FILLED-TO + 3) =
+                   WS-H-TERM * WS-H-ENTRY(WS-H-FILLED-TO + 2) +
+                   WS-H-ENTRY(WS-H-FILLED-TO + 1)
+               end-compute
+               Add 1 to WS-H-FILLED-TO
+           end-perform.
+           Move WS-H-ENTRY(LS-ARG2 + 2) to LS-RESULT.
+           Exit function.
+           Exit section.
+
+       End function p-sqrt2.
+
+017000 Identification division.
+       Function-ID. q-sqrt2.
+       Remarks.      Denominator of the simple continued-fraction
+                     convergents for the square root of 2; mirrors
+                     function p-sqrt2.
+
+       Data division.
+       Working-storage section.
+       77 WS-K-FILLED-TO    usage is binary-long unsigned value 0.
+       77 WS-K-FILLED-SW    picture is X(01) value "N".
+           88 WS-K-FILLED       value "Y".
+       77 WS-K-TERM         usage is binary-long unsigned.
+       01  WS-K-TABLE.
+           05  WS-K-ENTRY        usage is binary-double unsigned
+                                  occurs 10000 times.
+
+       Linkage section.
+       77 LS-ARG1   usage is binary-long unsigned.
+       77 LS-ARG2   usage is binary-long unsigned.
+       77 LS-RESULT usage is binary-double unsigned.
+
+       Procedure division using LS-ARG1 LS-ARG2 returning LS-RESULT.
+       MAIN section.
+           If not WS-K-FILLED
+               Move 0 to WS-K-ENTRY(1)
+               Move 1 to WS-K-ENTRY(2)
+               Move 0 to WS-K-FILLED-TO
+               Move "Y" to WS-K-FILLED-SW
+           end-if.
+           Perform with test after
+                   until WS-K-FILLED-TO is greater than or equal
+                       to LS-ARG2
+               Move 2 to WS-K-TERM
+               Compute WS-K-ENTRY(WS-K-FILLED-TO + 3) =
+                   WS-K-TERM * WS-K-ENTRY(WS-K-FILLED-TO + 2) +
+                   WS-K-ENTRY(WS-K-FILLED-TO + 1)
+               end-compute
+               Add 1 to WS-K-FILLED-TO
+           end-perform.
+           Move WS-K-ENTRY(LS-ARG2 + 2) to LS-RESULT.
+           Exit function.
+           Exit section.
+
+       End function q-sqrt2.
