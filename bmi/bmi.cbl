@@ -3,32 +3,366 @@
        Date-written.  2023-04-26.
        Installation.  WSL.
        Security.      Non-confidential.
+      * Modification history.
+      * 2026-08-09  RLP  Added batch roster mode so a roster file of
+      *                  patients can be run unattended instead of
+      *                  one at a time.
+      * 2026-08-09  RLP  Broadened WS-BMI to the full clinical tiers
+      *                  (severe underweight, overweight, obese
+      *                  classes I/II/III) instead of three bands.
+      * 2026-08-09  RLP  Every run now appends an audit record (id,
+      *                  timestamp, weight, height, BMI, category)
+      *                  to BMIHIST so visit history can be traced.
+      * 2026-08-09  RLP  Interactive entry can now take pounds and
+      *                  feet/inches, converted to kg/m up front.
+      * 2026-08-09  RLP  Batch roster mode prints a category headcount
+      *                  summary once the roster is exhausted.
+      * 2026-08-09  RLP  Reject non-positive weight/height instead of
+      *                  letting CALCULATE-BMI blow up on a bad entry.
+      * 2026-08-09  RLP  Category cutoffs now load from the BMIPARM
+      *                  control file (defaults to the WHO Asian-
+      *                  population bands) instead of being wired in.
+      * 2026-08-09  RLP  Every calculation now also appends a line to
+      *                  the shared TXNLOG transaction log, alongside
+      *                  its own BMIHIST audit record.
 
 001000 Environment division.
        Configuration section.
        Source-computer. x86-64.
+       Input-output section.
+       File-control.
+           Select ROSTER-FILE assign to "ROSTER"
+               organization is line sequential
+               file status is WS-ROSTER-STATUS.
+           Select AUDIT-FILE assign to "BMIHIST"
+               organization is line sequential
+               file status is WS-AUDIT-STATUS.
+           Select PARM-FILE assign to "BMIPARM"
+               organization is line sequential
+               file status is WS-PARM-STATUS.
+           Select TRANSACTION-LOG-FILE assign to "TXNLOG"
+               organization is line sequential
+               file status is WS-TXNLOG-STATUS.
 
 002000 Data division.
+       File section.
+       FD  ROSTER-FILE.
+       01  ROSTER-RECORD.
+           05  RR-PATIENT-ID        picture is X(10).
+           05  RR-WEIGHT            picture is 999V9.
+           05  RR-HEIGHT            picture is 9V99.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AR-PATIENT-ID        picture is X(10).
+           05  AR-SPACE-1           picture is X(01).
+           05  AR-TIMESTAMP         picture is X(26).
+           05  AR-SPACE-2           picture is X(01).
+           05  AR-WEIGHT            picture is ZZ9.9.
+           05  AR-SPACE-3           picture is X(01).
+           05  AR-HEIGHT            picture is Z9.99.
+           05  AR-SPACE-4           picture is X(01).
+           05  AR-BMI               picture is Z9.9.
+           05  AR-SPACE-5           picture is X(01).
+           05  AR-CATEGORY          picture is X(18).
+
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PR-SEVERE-MAX        picture is 99V9.
+           05  PR-UNDER-MAX         picture is 99V9.
+           05  PR-ACCEPT-MAX        picture is 99V9.
+           05  PR-OVER-MAX          picture is 99V9.
+           05  PR-OBESE-I-MAX       picture is 99V9.
+           05  PR-OBESE-II-MAX      picture is 99V9.
+
+       FD  TRANSACTION-LOG-FILE.
+           COPY TXNLOG.
+
        Working-storage section.
-       77  WS-BMI           picture is 99.9.
-           88 UNDERWEIGHT   value is 0 through 18.4.
-           88 ACCEPTABLE    value is 18.5 through 23.0.
-           88 OVERWEIGHT    value is 23.1 through 99.9.
-       77  WS-WEIGHT        usage is float-short. 
+       77  WS-BMI              picture is 99.9.
+
+       01  WS-THRESHOLDS.
+           05  TH-SEVERE-MAX    picture is 99V9 value 15.9.
+           05  TH-UNDER-MAX     picture is 99V9 value 18.4.
+           05  TH-ACCEPT-MAX    picture is 99V9 value 23.0.
+           05  TH-OVER-MAX      picture is 99V9 value 27.4.
+           05  TH-OBESE-I-MAX   picture is 99V9 value 32.4.
+           05  TH-OBESE-II-MAX  picture is 99V9 value 37.4.
+
+       77  WS-CATEGORY-CODE usage is binary-long.
+           88 CAT-SEVERE        value 1.
+           88 CAT-UNDER         value 2.
+           88 CAT-ACCEPT        value 3.
+           88 CAT-OVER          value 4.
+           88 CAT-OBESE-I       value 5.
+           88 CAT-OBESE-II      value 6.
+           88 CAT-OBESE-III     value 7.
+
+       77  WS-PARM-STATUS   picture is X(02) value spaces.
+           88 WS-PARM-OK        value "00".
+
+       77  WS-WEIGHT        usage is float-short.
        77  WS-HEIGHT        usage is float-short.
        77  WS-ACCEPTABILITY picture is X(18).
+       77  WS-PATIENT-ID    picture is X(10) value spaces.
+
+       77  WS-RUN-MODE      picture is X(01) value "I".
+           88 WS-INTERACTIVE-MODE value "I".
+           88 WS-BATCH-MODE        value "B".
+
+       77  WS-ROSTER-STATUS picture is X(02) value spaces.
+           88 WS-ROSTER-OK         value "00".
+           88 WS-ROSTER-EOF        value "10".
+
+       77  WS-AUDIT-STATUS  picture is X(02) value spaces.
+           88 WS-AUDIT-OK          value "00".
+
+       77  WS-TXNLOG-STATUS picture is X(02) value spaces.
+           88 WS-TXNLOG-OK         value "00".
+       77  WS-OPERATOR-ID   picture is X(10) value spaces.
+       77  WS-TXN-INPUT     picture is X(64) value spaces.
+       77  WS-TXN-OUTPUT    picture is X(64) value spaces.
+       77  WS-TXN-WEIGHT-EDIT picture is ZZ9.9.
+       77  WS-TXN-HEIGHT-EDIT picture is Z9.99.
+
+       77  WS-TIMESTAMP     picture is X(26) value spaces.
+
+       77  WS-UNIT-MODE     picture is X(01) value "M".
+           88 WS-METRIC-UNITS   value "M".
+           88 WS-IMPERIAL-UNITS value "I".
+
+       77  WS-POUNDS        usage is float-short.
+       77  WS-FEET          usage is float-short.
+       77  WS-INCHES        usage is float-short.
+       77  WS-TOTAL-INCHES  usage is float-short.
+
+       77  WS-KG-PER-LB     usage is float-short value 0.45359237.
+       77  WS-M-PER-IN      usage is float-short value 0.0254.
+
+       77  WS-EOF-SWITCH    picture is X(01) value "N".
+           88 END-OF-ROSTER value "Y".
+
+       01  WS-CATEGORY-COUNTS.
+           05  WS-CNT-SEVERE    usage is binary-long value 0.
+           05  WS-CNT-UNDER     usage is binary-long value 0.
+           05  WS-CNT-ACCEPT    usage is binary-long value 0.
+           05  WS-CNT-OVER      usage is binary-long value 0.
+           05  WS-CNT-OBESE-I   usage is binary-long value 0.
+           05  WS-CNT-OBESE-II  usage is binary-long value 0.
+           05  WS-CNT-OBESE-III usage is binary-long value 0.
 
 003000 Procedure division.
        MAIN section.
-           Display "Enter weight in kg: " with no advancing.
-           Accept WS-WEIGHT from console.
-           Display "Enter height in m: " with no advancing.
-           Accept WS-HEIGHT from console.
+           Perform LOAD-THRESHOLDS.
+           Display "Operator id: " with no advancing.
+           Accept WS-OPERATOR-ID from console.
+           Display "Run mode (I=Interactive, B=Batch roster): "
+               with no advancing.
+           Accept WS-RUN-MODE from console.
+           If WS-BATCH-MODE
+               then perform BATCH-RUN
+               else perform INTERACTIVE-RUN
+           end-if.
+           Stop run.
+
+       LOAD-THRESHOLDS section.
+           Open input PARM-FILE.
+           If WS-PARM-OK
+               Read PARM-FILE
+                   at end continue
+                   not at end
+                       Move PR-SEVERE-MAX   to TH-SEVERE-MAX
+                       Move PR-UNDER-MAX    to TH-UNDER-MAX
+                       Move PR-ACCEPT-MAX   to TH-ACCEPT-MAX
+                       Move PR-OVER-MAX     to TH-OVER-MAX
+                       Move PR-OBESE-I-MAX  to TH-OBESE-I-MAX
+                       Move PR-OBESE-II-MAX to TH-OBESE-II-MAX
+               end-read
+               Close PARM-FILE
+           end-if.
+           Exit section.
+
+       INTERACTIVE-RUN section.
+           Display "Enter patient id: " with no advancing.
+           Accept WS-PATIENT-ID from console.
+           Display "Units (M=Metric kg/m, I=Imperial lb/ft-in): "
+               with no advancing.
+           Accept WS-UNIT-MODE from console.
+           Perform with test after
+               until WS-WEIGHT is greater than zero
+                 and WS-HEIGHT is greater than zero
+               If WS-IMPERIAL-UNITS
+                   then perform IMPERIAL-ENTRY
+                   else perform METRIC-ENTRY
+               end-if
+               If WS-WEIGHT is not greater than zero
+                   or WS-HEIGHT is not greater than zero
+                   Display "Weight and height must be positive, "
+                       "re-enter."
+               end-if
+           end-perform.
            Perform calculate-BMI.
            Display "Body Mass Index:" space WS-BMI.
            Perform EVALUATE-ACCEPTABILITY.
            Display function trim(WS-ACCEPTABILITY).
-           Stop run.
+           Perform WRITE-AUDIT-RECORD.
+           Perform WRITE-TRANSACTION-LOG-RECORD.
+           Exit section.
+
+       METRIC-ENTRY section.
+           Display "Enter weight in kg: " with no advancing.
+           Accept WS-WEIGHT from console.
+           Display "Enter height in m: " with no advancing.
+           Accept WS-HEIGHT from console.
+           Exit section.
+
+       IMPERIAL-ENTRY section.
+           Display "Enter weight in pounds: " with no advancing.
+           Accept WS-POUNDS from console.
+           Display "Enter height feet: " with no advancing.
+           Accept WS-FEET from console.
+           Display "Enter height inches: " with no advancing.
+           Accept WS-INCHES from console.
+           Compute WS-TOTAL-INCHES = (WS-FEET * 12) + WS-INCHES.
+           Compute WS-WEIGHT rounded mode is nearest-away-from-zero
+               = WS-POUNDS * WS-KG-PER-LB.
+           Compute WS-HEIGHT rounded mode is nearest-away-from-zero
+               = WS-TOTAL-INCHES * WS-M-PER-IN.
+           Exit section.
+
+       BATCH-RUN section.
+           Move "N" to WS-EOF-SWITCH.
+           Open input ROSTER-FILE.
+           If not WS-ROSTER-OK
+               Display "Unable to open roster file, status "
+                   WS-ROSTER-STATUS
+               Exit section
+           end-if.
+           Perform READ-ROSTER-RECORD.
+           Perform with test before until END-OF-ROSTER
+               Move RR-PATIENT-ID to WS-PATIENT-ID
+               Move RR-WEIGHT to WS-WEIGHT
+               Move RR-HEIGHT to WS-HEIGHT
+               If WS-WEIGHT is not greater than zero
+                   or WS-HEIGHT is not greater than zero
+                   Display WS-PATIENT-ID
+                       " skipped, non-positive weight/height"
+               else
+                   Perform CALCULATE-BMI
+                   Perform EVALUATE-ACCEPTABILITY
+                   Display WS-PATIENT-ID space WS-BMI space
+                       function trim(WS-ACCEPTABILITY)
+                   Perform WRITE-AUDIT-RECORD
+                   Perform WRITE-TRANSACTION-LOG-RECORD
+                   Perform TALLY-CATEGORY
+               end-if
+               Perform READ-ROSTER-RECORD
+           end-perform.
+           Close ROSTER-FILE.
+           Perform PRINT-SUMMARY-REPORT.
+           Exit section.
+
+       TALLY-CATEGORY section.
+           Evaluate true
+               when CAT-SEVERE
+                   add 1 to WS-CNT-SEVERE
+               when CAT-UNDER
+                   add 1 to WS-CNT-UNDER
+               when CAT-ACCEPT
+                   add 1 to WS-CNT-ACCEPT
+               when CAT-OVER
+                   add 1 to WS-CNT-OVER
+               when CAT-OBESE-I
+                   add 1 to WS-CNT-OBESE-I
+               when CAT-OBESE-II
+                   add 1 to WS-CNT-OBESE-II
+               when CAT-OBESE-III
+                   add 1 to WS-CNT-OBESE-III
+               when other
+                   continue
+           end-evaluate.
+           Exit section.
+
+       PRINT-SUMMARY-REPORT section.
+           Display "----- Category summary -----".
+           Display "Severely underweight: " WS-CNT-SEVERE.
+           Display "Underweight:          " WS-CNT-UNDER.
+           Display "Acceptable weight:    " WS-CNT-ACCEPT.
+           Display "Overweight:           " WS-CNT-OVER.
+           Display "Obese class I:        " WS-CNT-OBESE-I.
+           Display "Obese class II:       " WS-CNT-OBESE-II.
+           Display "Obese class III:      " WS-CNT-OBESE-III.
+           Exit section.
+
+       READ-ROSTER-RECORD section.
+           Read ROSTER-FILE
+               at end move "Y" to WS-EOF-SWITCH
+           end-read.
+           Exit section.
+
+       WRITE-AUDIT-RECORD section.
+           Move function current-date to WS-TIMESTAMP.
+           Open extend AUDIT-FILE.
+           If WS-AUDIT-STATUS is equal to "35"
+               Open output AUDIT-FILE
+           end-if.
+           If not WS-AUDIT-OK
+               Display "Unable to open audit file, status "
+                   WS-AUDIT-STATUS
+               Exit section
+           end-if.
+           Move space to AR-SPACE-1 AR-SPACE-2 AR-SPACE-3
+               AR-SPACE-4 AR-SPACE-5.
+           Move WS-PATIENT-ID  to AR-PATIENT-ID.
+           Move WS-TIMESTAMP   to AR-TIMESTAMP.
+           Move WS-WEIGHT      to AR-WEIGHT.
+           Move WS-HEIGHT      to AR-HEIGHT.
+           Move WS-BMI         to AR-BMI.
+           Move WS-ACCEPTABILITY to AR-CATEGORY.
+           Write AUDIT-RECORD.
+           Close AUDIT-FILE.
+           Exit section.
+
+       WRITE-TRANSACTION-LOG-RECORD section.
+           Move function current-date to WS-TIMESTAMP.
+           Open extend TRANSACTION-LOG-FILE.
+           If WS-TXNLOG-STATUS is equal to "35"
+               Open output TRANSACTION-LOG-FILE
+           end-if.
+           If not WS-TXNLOG-OK
+               Display "Unable to open transaction log file, status "
+                   WS-TXNLOG-STATUS
+               Exit section
+           end-if.
+           Move spaces to TX-SPACE-1 TX-SPACE-2 TX-SPACE-3
+               TX-SPACE-4.
+           Move WS-WEIGHT to WS-TXN-WEIGHT-EDIT.
+           Move WS-HEIGHT to WS-TXN-HEIGHT-EDIT.
+           Move spaces to WS-TXN-INPUT.
+           String "id=" delimited by size
+               WS-PATIENT-ID delimited by size
+               " wt=" delimited by size
+               WS-TXN-WEIGHT-EDIT delimited by size
+               " ht=" delimited by size
+               WS-TXN-HEIGHT-EDIT delimited by size
+               into WS-TXN-INPUT
+           end-string.
+           Move spaces to WS-TXN-OUTPUT.
+           String "bmi=" delimited by size
+               WS-BMI delimited by size
+               " cat=" delimited by size
+               function trim(WS-ACCEPTABILITY) delimited by size
+               into WS-TXN-OUTPUT
+           end-string.
+           Move WS-TIMESTAMP     to TX-TIMESTAMP.
+           Move WS-OPERATOR-ID   to TX-OPERATOR-ID.
+           Move "BMI-CALCULATOR" to TX-PROGRAM-NAME.
+           Move WS-TXN-INPUT     to TX-INPUT-SUMMARY.
+           Move WS-TXN-OUTPUT    to TX-OUTPUT-SUMMARY.
+           Write TXN-LOG-RECORD.
+           Close TRANSACTION-LOG-FILE.
+           Exit section.
+
        CALCULATE-BMI section.
            Initialize WS-BMI.
            Compute WS-BMI
@@ -37,16 +371,44 @@
            end-compute.
            Exit section.
        EVALUATE-ACCEPTABILITY section.
+           Perform CLASSIFY-BMI.
            Evaluate true
-               when UNDERWEIGHT
+               when CAT-SEVERE
+                   move "Severely underwt." to WS-ACCEPTABILITY
+               when CAT-UNDER
                    move "Underweight." to WS-ACCEPTABILITY
-               when OVERWEIGHT
-                   move "Overweight." to WS-ACCEPTABILITY
-               when ACCEPTABLE
+               when CAT-ACCEPT
                    move "Acceptable weight." to WS-ACCEPTABILITY
+               when CAT-OVER
+                   move "Overweight." to WS-ACCEPTABILITY
+               when CAT-OBESE-I
+                   move "Obese class I." to WS-ACCEPTABILITY
+               when CAT-OBESE-II
+                   move "Obese class II." to WS-ACCEPTABILITY
+               when CAT-OBESE-III
+                   move "Obese class III." to WS-ACCEPTABILITY
                when other
                    continue
            end-evaluate.
            Exit section.
 
+       CLASSIFY-BMI section.
+           Evaluate true
+               when WS-BMI is less than or equal to TH-SEVERE-MAX
+                   move 1 to WS-CATEGORY-CODE
+               when WS-BMI is less than or equal to TH-UNDER-MAX
+                   move 2 to WS-CATEGORY-CODE
+               when WS-BMI is less than or equal to TH-ACCEPT-MAX
+                   move 3 to WS-CATEGORY-CODE
+               when WS-BMI is less than or equal to TH-OVER-MAX
+                   move 4 to WS-CATEGORY-CODE
+               when WS-BMI is less than or equal to TH-OBESE-I-MAX
+                   move 5 to WS-CATEGORY-CODE
+               when WS-BMI is less than or equal to TH-OBESE-II-MAX
+                   move 6 to WS-CATEGORY-CODE
+               when other
+                   move 7 to WS-CATEGORY-CODE
+           end-evaluate.
+           Exit section.
+
        End program BMI-CALCULATOR.
