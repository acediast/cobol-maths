@@ -3,40 +3,669 @@
        Date-written.  2023-06-08.
        Installation.  WSL2.
        Security.      Non-confidential.
+      * Modification history.
+      * 2026-08-09  RLP  Every step of the hailstone sequence (step
+      *                  number, value, parity) is now written to a
+      *                  sequence file, not just displayed.
+      * 2026-08-09  RLP  Added a range/list batch mode that runs many
+      *                  starting values unattended and writes a
+      *                  ranked step-count/peak-value summary.
+      * 2026-08-09  RLP  Widened the working value to binary-double so
+      *                  larger starting numbers can be run, and a
+      *                  single long chain now checkpoints itself
+      *                  periodically so it can be resumed if killed.
+      * 2026-08-09  RLP  A zero or negative starting point, or range
+      *                  bound, is now rejected with a re-prompt
+      *                  instead of being handed straight to the
+      *                  hailstone loop.
+      * 2026-08-09  RLP  Folded the old pipe-I/O copy (collatz.cbl)
+      *                  into this program as an I/O mode picked from
+      *                  the command line at invocation time, so
+      *                  there is one Collatz program instead of two.
+      * 2026-08-09  RLP  Every run now also appends a line to the
+      *                  shared TXNLOG transaction log.
+      * 2026-08-09  RLP  A zero entry in a LATZLIST batch file is now
+      *                  skipped instead of hanging the hailstone
+      *                  loop.  Widened the number/step/range edit
+      *                  fields to hold a full 20-digit binary-double
+      *                  unsigned value, and the range-mode
+      *                  transaction-log summary to hold both bounds
+      *                  without truncation.
+      * 2026-08-09  RLP  The single-run checkpoint record now also
+      *                  carries the starting value it belongs to, and
+      *                  is only resumed when that matches what the
+      *                  operator just entered, so a leftover
+      *                  checkpoint from an earlier chain can no
+      *                  longer be picked up by mistake.  WS-ENTRY is
+      *                  now unsigned, matching every field it feeds,
+      *                  so a starting value in the upper half of the
+      *                  64-bit range no longer looks negative to the
+      *                  entry-validation loop.
+      * 2026-08-09  RLP  Comparing CP-START straight off the
+      *                  checkpoint record against a binary
+      *                  working-storage field never matched on this
+      *                  platform, so a valid checkpoint could never
+      *                  resume -- added WS-CP-START-NUM, a plain
+      *                  binary copy of the read-in value, and compare
+      *                  against that instead.  Operator entry is
+      *                  staged in a signed display field
+      *                  (WS-ENTRY-CHECK) so a negative answer is
+      *                  rejected by its sign before it is moved into
+      *                  the unsigned WS-ENTRY, instead of relying on
+      *                  WS-ENTRY's own sign to catch it.
 
 001000 Environment division.
-       Configuration section. 
+       Configuration section.
        Source-computer. x86-64.
        Repository.
            Function HAILSTONE.
+       Input-output section.
+       File-control.
+           Select SEQUENCE-FILE assign to "LATZSEQ"
+               organization is line sequential
+               file status is WS-SEQUENCE-STATUS.
+           Select START-LIST-FILE assign to "LATZLIST"
+               organization is line sequential
+               file status is WS-LIST-STATUS.
+           Select SUMMARY-FILE assign to "LATZSUM"
+               organization is line sequential
+               file status is WS-SUMMARY-STATUS.
+           Select CHECKPOINT-FILE assign to "LATZCKPT"
+               organization is line sequential
+               file status is WS-CHECKPOINT-STATUS.
+           Select SORT-FILE assign to "LATZWORK".
+           Select TRANSACTION-LOG-FILE assign to "TXNLOG"
+               organization is line sequential
+               file status is WS-TXNLOG-STATUS.
 
 002000 Data division.
+       File section.
+       FD  SEQUENCE-FILE.
+       01  SEQUENCE-RECORD.
+           05  SR-STEP              picture is Z(8)9.
+           05  SR-SPACE-1           picture is X(01).
+           05  SR-VALUE             picture is Z(19)9.
+           05  SR-SPACE-2           picture is X(01).
+           05  SR-PARITY            picture is X(04).
+
+       FD  START-LIST-FILE.
+       01  START-LIST-RECORD        picture is 9(18).
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-RECORD.
+           05  SM-START             picture is Z(19)9.
+           05  SM-SPACE-1           picture is X(01).
+           05  SM-STEPS             picture is Z(8)9.
+           05  SM-SPACE-2           picture is X(01).
+           05  SM-PEAK              picture is Z(19)9.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CP-START             picture is Z(19)9.
+           05  CP-SPACE-0           picture is X(01).
+           05  CP-VALUE             picture is Z(19)9.
+           05  CP-SPACE-1           picture is X(01).
+           05  CP-STEP              picture is Z(9)9.
+           05  CP-SPACE-2           picture is X(01).
+           05  CP-COMPLETE          picture is X(01).
+
+       SD  SORT-FILE.
+       01  SORT-RECORD.
+           05  SF-STEPS             usage is binary-long.
+           05  SF-START             usage is binary-double unsigned.
+           05  SF-PEAK              usage is binary-double unsigned.
+
+       FD  TRANSACTION-LOG-FILE.
+           COPY TXNLOG.
+
        Working-storage section.
-       77 WS-NUMBER usage is binary-long.
-       77 WS-OUTPUT picture is Z(9)9.
+       77 WS-NUMBER usage is binary-double unsigned.
+       77 WS-OUTPUT picture is Z(19)9.
+       77 WS-STEP   usage is binary-long value 0.
+       77 WS-STEP-EDIT picture is Z(9)9.
+
+       77 WS-IO-MODE picture is X(01) value "C".
+           88 WS-CONSOLE-IO  value "C" "c".
+           88 WS-PIPE-IO     value "P" "p".
+
+       77 WS-SEQUENCE-STATUS picture is X(02) value spaces.
+           88 WS-SEQUENCE-OK        value "00".
+
+       77 WS-RUN-MODE picture is X(01) value "S".
+           88 WS-SINGLE-MODE  value "S".
+           88 WS-RANGE-MODE   value "R".
+           88 WS-LIST-MODE    value "L".
+
+       77 WS-RANGE-FROM usage is binary-double unsigned.
+       77 WS-RANGE-TO   usage is binary-double unsigned.
+       77 WS-START      usage is binary-double unsigned.
+       77 WS-PEAK       usage is binary-double unsigned.
+       77 WS-CHAIN-STEPS usage is binary-long.
+
+       77 WS-LIST-STATUS picture is X(02) value spaces.
+           88 WS-LIST-OK         value "00".
+       77 WS-LIST-EOF    picture is X(01) value "N".
+           88 END-OF-LIST        value "Y".
+       77 WS-SORT-EOF    picture is X(01) value "N".
+           88 END-OF-SORT        value "Y".
+
+       77 WS-SUMMARY-STATUS picture is X(02) value spaces.
+           88 WS-SUMMARY-OK      value "00".
+
+       77 WS-CHECKPOINT-STATUS picture is X(02) value spaces.
+           88 WS-CHECKPOINT-OK      value "00".
+       77 WS-CHECKPOINT-EOF picture is X(01) value "N".
+           88 END-OF-CHECKPOINT  value "Y".
+       77 WS-RESUMED-SW  picture is X(01) value "N".
+           88 WS-RESUMED         value "Y".
+       77 WS-CHECKPOINT-EVERY usage is binary-long value 1000.
+       77 WS-ENTRY usage is binary-double unsigned value 0.
+       77 WS-ENTRY-CHECK picture is S9(20) usage is display value 0.
+       77 WS-CHAIN-START usage is binary-double unsigned.
+       77 WS-CP-START-NUM usage is binary-double unsigned.
+       77 WS-CHAIN-COUNT usage is binary-long value 0.
+
+       77 WS-TXNLOG-STATUS picture is X(02) value spaces.
+           88 WS-TXNLOG-OK          value "00".
+       77 WS-OPERATOR-ID picture is X(10) value spaces.
+       77 WS-TXN-INPUT   picture is X(64) value spaces.
+       77 WS-TXN-OUTPUT  picture is X(64) value spaces.
+       77 WS-TXN-NUMBER-EDIT picture is Z(19)9.
+       77 WS-TXN-NUMBER-EDIT-2 picture is Z(19)9.
+       77 WS-TXN-COUNT-EDIT  picture is Z(8)9.
+       77 WS-TIMESTAMP picture is X(26) value spaces.
 
 003000 Procedure division.
        Main section.
-           Initialize WS-NUMBER.
-           Display "Input starting point: " with no advancing.
-           Accept WS-NUMBER from console.
+           Accept WS-IO-MODE from command-line.
+           If WS-IO-MODE is equal to space
+               Move "C" to WS-IO-MODE
+           end-if.
+           Perform PROMPT-OPERATOR-ID.
+           Perform PROMPT-RUN-MODE.
+           Evaluate true
+               when WS-RANGE-MODE or WS-LIST-MODE
+                   perform BATCH-RUN
+               when other
+                   perform SINGLE-RUN
+           end-evaluate.
+           Perform DISPLAY-END-MESSAGE.
+           Stop run.
+
+       PROMPT-OPERATOR-ID section.
+           If WS-CONSOLE-IO
+               Display "Operator id: " with no advancing
+               Accept WS-OPERATOR-ID from console
+           else
+               Display "Operator id: " with no advancing upon console
+               end-display
+               Accept WS-OPERATOR-ID from stdin
+           end-if.
+           Exit section.
+
+       PROMPT-RUN-MODE section.
+           If WS-CONSOLE-IO
+               Display "Run mode (S=Single, R=Range, L=List file): "
+                   with no advancing
+               Accept WS-RUN-MODE from console
+           else
+               Display
+                   "Run mode (S=Single, R=Range, L=List file): "
+                   with no advancing upon console
+               end-display
+               Accept WS-RUN-MODE from stdin
+           end-if.
+           Exit section.
+
+       DISPLAY-END-MESSAGE section.
+           If WS-CONSOLE-IO
+               Display "End."
+           else
+               Display "End." upon console
+           end-if.
+           Exit section.
+
+       SINGLE-RUN section.
+           Perform PROMPT-STARTING-POINT.
+           Move WS-ENTRY to WS-CHAIN-START.
+           Perform CHECK-FOR-CHECKPOINT.
+           If WS-RESUMED
+               Open extend SEQUENCE-FILE
+               If WS-SEQUENCE-STATUS is equal to "35"
+                   Open output SEQUENCE-FILE
+               end-if
+           else
+               Move WS-ENTRY to WS-NUMBER
+               Move 0 to WS-STEP
+               Open output SEQUENCE-FILE
+               Perform WRITE-SEQUENCE-STEP
+           end-if.
+           If not WS-SEQUENCE-OK
+               Perform DISPLAY-SEQUENCE-ERROR
+           end-if.
            Perform with test after until WS-NUMBER is equal to 1
                compute WS-NUMBER = HAILSTONE(WS-NUMBER)
                move WS-NUMBER to WS-OUTPUT
-               display function trim(WS-OUTPUT)
+               Perform DISPLAY-STEP-VALUE
+               Perform WRITE-SEQUENCE-STEP
+               If function mod(WS-STEP, WS-CHECKPOINT-EVERY) is equal
+                       to 0
+                   Perform WRITE-CHECKPOINT
+               end-if
            end-perform.
-           Display "End.".
-           Stop run.
+           Perform MARK-CHECKPOINT-COMPLETE.
+           Close SEQUENCE-FILE.
+           Move WS-CHAIN-START to WS-TXN-NUMBER-EDIT.
+           Move spaces to WS-TXN-INPUT.
+           String "start=" delimited by size
+               function trim(WS-TXN-NUMBER-EDIT) delimited by size
+               into WS-TXN-INPUT
+           end-string.
+           Move WS-STEP to WS-TXN-COUNT-EDIT.
+           Move spaces to WS-TXN-OUTPUT.
+           String "steps=" delimited by size
+               function trim(WS-TXN-COUNT-EDIT) delimited by size
+               into WS-TXN-OUTPUT
+           end-string.
+           Perform WRITE-TRANSACTION-LOG-RECORD.
+           Exit section.
+
+       PROMPT-STARTING-POINT section.
+           Move 0 to WS-ENTRY-CHECK.
+           Perform with test after until WS-ENTRY-CHECK is greater
+                   than zero
+               If WS-CONSOLE-IO
+                   Display "Input starting point: "
+                       with no advancing
+                   Accept WS-ENTRY-CHECK from console
+               else
+                   Display
+                       "Input starting point: "
+                       with no advancing upon console
+                   end-display
+                   Accept WS-ENTRY-CHECK from stdin
+               end-if
+               If WS-ENTRY-CHECK is not greater than zero
+                   Perform DISPLAY-STARTPOINT-ERROR
+               end-if
+           end-perform.
+           Move WS-ENTRY-CHECK to WS-ENTRY.
+           Exit section.
+
+       DISPLAY-STARTPOINT-ERROR section.
+           If WS-CONSOLE-IO
+               Display "Starting point must be positive, re-enter."
+           else
+               Display "Starting point must be positive, re-enter."
+                   upon console
+           end-if.
+           Exit section.
+
+       DISPLAY-STEP-VALUE section.
+           If WS-CONSOLE-IO
+               Display function trim(WS-OUTPUT)
+           else
+               Display function trim(WS-OUTPUT) upon stdout
+           end-if.
+           Exit section.
+
+       DISPLAY-SEQUENCE-ERROR section.
+           If WS-CONSOLE-IO
+               Display "Unable to open sequence file, status "
+                   WS-SEQUENCE-STATUS
+           else
+               Display "Unable to open sequence file, status "
+                   WS-SEQUENCE-STATUS upon console
+           end-if.
+           Exit section.
+
+       CHECK-FOR-CHECKPOINT section.
+           Move "N" to WS-CHECKPOINT-EOF.
+           Move "N" to WS-RESUMED-SW.
+           Open input CHECKPOINT-FILE.
+           If WS-CHECKPOINT-OK
+               Read CHECKPOINT-FILE
+                   at end move "Y" to WS-CHECKPOINT-EOF
+               end-read
+               If not END-OF-CHECKPOINT
+                   Move CP-START to WS-CP-START-NUM
+               end-if
+               If not END-OF-CHECKPOINT and CP-COMPLETE is equal to
+                       "N" and WS-CP-START-NUM is equal to
+                       WS-CHAIN-START
+                   Move CP-VALUE to WS-NUMBER
+                   Move CP-STEP to WS-STEP
+                   Move "Y" to WS-RESUMED-SW
+                   Move CP-STEP to WS-STEP-EDIT
+                   Move CP-VALUE to WS-OUTPUT
+                   Perform DISPLAY-RESUME-MESSAGE
+               end-if
+               Close CHECKPOINT-FILE
+           end-if.
+           Exit section.
+
+       DISPLAY-RESUME-MESSAGE section.
+           If WS-CONSOLE-IO
+               Display "Resuming chain at step "
+                   function trim(WS-STEP-EDIT) " value "
+                   function trim(WS-OUTPUT)
+           else
+               Display "Resuming chain at step "
+                   function trim(WS-STEP-EDIT) " value "
+                   function trim(WS-OUTPUT) upon console
+           end-if.
+           Exit section.
+
+       WRITE-CHECKPOINT section.
+           Open output CHECKPOINT-FILE.
+           If WS-CHECKPOINT-OK
+               Move spaces to CP-SPACE-0 CP-SPACE-1 CP-SPACE-2
+               Move WS-CHAIN-START to CP-START
+               Move WS-NUMBER to CP-VALUE
+               Move WS-STEP to CP-STEP
+               Move "N" to CP-COMPLETE
+               Write CHECKPOINT-RECORD
+               Close CHECKPOINT-FILE
+           end-if.
+           Exit section.
+
+       MARK-CHECKPOINT-COMPLETE section.
+           Open output CHECKPOINT-FILE.
+           If WS-CHECKPOINT-OK
+               Move spaces to CP-SPACE-0 CP-SPACE-1 CP-SPACE-2
+               Move WS-CHAIN-START to CP-START
+               Move WS-NUMBER to CP-VALUE
+               Move WS-STEP to CP-STEP
+               Move "Y" to CP-COMPLETE
+               Write CHECKPOINT-RECORD
+               Close CHECKPOINT-FILE
+           end-if.
+           Exit section.
+
+       WRITE-SEQUENCE-STEP section.
+           Add 1 to WS-STEP.
+           Move spaces to SR-SPACE-1 SR-SPACE-2.
+           Move WS-STEP to SR-STEP.
+           Move WS-NUMBER to SR-VALUE.
+           If function rem(WS-NUMBER,2) is equal to 0
+               then move "EVEN" to SR-PARITY
+               else move "ODD " to SR-PARITY
+           end-if.
+           If WS-SEQUENCE-OK
+               Write SEQUENCE-RECORD
+           end-if.
+           Exit section.
+
+       BATCH-RUN section.
+           Move 0 to WS-CHAIN-COUNT.
+           If WS-RANGE-MODE
+               Perform PROMPT-RANGE-FROM
+               Move WS-ENTRY to WS-RANGE-FROM
+               Perform PROMPT-RANGE-TO
+               Move WS-ENTRY to WS-RANGE-TO
+           end-if.
+           Sort SORT-FILE on descending key SF-STEPS
+               input procedure is BUILD-SORT-RECORDS
+               output procedure is WRITE-SUMMARY-REPORT.
+           Move spaces to WS-TXN-INPUT.
+           Evaluate true
+               when WS-RANGE-MODE
+                   Move WS-RANGE-FROM to WS-TXN-NUMBER-EDIT
+                   Move WS-RANGE-TO to WS-TXN-NUMBER-EDIT-2
+                   String "mode=range from="
+                           delimited by size
+                       function trim(WS-TXN-NUMBER-EDIT)
+                           delimited by size
+                       " to=" delimited by size
+                       function trim(WS-TXN-NUMBER-EDIT-2)
+                           delimited by size
+                       into WS-TXN-INPUT
+                   end-string
+               when other
+                   Move "mode=list file=LATZLIST" to WS-TXN-INPUT
+           end-evaluate.
+           Move WS-CHAIN-COUNT to WS-TXN-COUNT-EDIT.
+           Move spaces to WS-TXN-OUTPUT.
+           String "chains=" delimited by size
+               function trim(WS-TXN-COUNT-EDIT) delimited by size
+               into WS-TXN-OUTPUT
+           end-string.
+           Perform WRITE-TRANSACTION-LOG-RECORD.
+           Exit section.
+
+       PROMPT-RANGE-FROM section.
+           Move 0 to WS-ENTRY-CHECK.
+           Perform with test after until WS-ENTRY-CHECK is greater
+                   than zero
+               If WS-CONSOLE-IO
+                   Display "Range from: " with no advancing
+                   Accept WS-ENTRY-CHECK from console
+               else
+                   Display "Range from: " with no advancing
+                       upon console
+                   end-display
+                   Accept WS-ENTRY-CHECK from stdin
+               end-if
+               If WS-ENTRY-CHECK is not greater than zero
+                   Perform DISPLAY-RANGE-FROM-ERROR
+               end-if
+           end-perform.
+           Move WS-ENTRY-CHECK to WS-ENTRY.
+           Exit section.
+
+       DISPLAY-RANGE-FROM-ERROR section.
+           If WS-CONSOLE-IO
+               Display "Range from must be positive, re-enter."
+           else
+               Display "Range from must be positive, re-enter."
+                   upon console
+           end-if.
+           Exit section.
+
+       PROMPT-RANGE-TO section.
+           Move 0 to WS-ENTRY-CHECK.
+           Perform with test after until WS-ENTRY-CHECK is greater
+                   than zero
+               If WS-CONSOLE-IO
+                   Display "Range to:   " with no advancing
+                   Accept WS-ENTRY-CHECK from console
+               else
+                   Display "Range to:   " with no advancing
+                       upon console
+                   end-display
+                   Accept WS-ENTRY-CHECK from stdin
+               end-if
+               If WS-ENTRY-CHECK is not greater than zero
+                   Perform DISPLAY-RANGE-TO-ERROR
+               end-if
+           end-perform.
+           Move WS-ENTRY-CHECK to WS-ENTRY.
+           Exit section.
+
+       DISPLAY-RANGE-TO-ERROR section.
+           If WS-CONSOLE-IO
+               Display "Range to must be positive, re-enter."
+           else
+               Display "Range to must be positive, re-enter."
+                   upon console
+           end-if.
+           Exit section.
+
+       BUILD-SORT-RECORDS section.
+           Evaluate true
+               when WS-RANGE-MODE
+                   perform BUILD-FROM-RANGE
+               when WS-LIST-MODE
+                   perform BUILD-FROM-LIST
+           end-evaluate.
+           Exit section.
+
+       BUILD-FROM-RANGE section.
+           Perform varying WS-START from WS-RANGE-FROM by 1
+               until WS-START is greater than WS-RANGE-TO
+               Perform RELEASE-CHAIN-STATS
+           end-perform.
+           Exit section.
+
+       BUILD-FROM-LIST section.
+           Move "N" to WS-LIST-EOF.
+           Open input START-LIST-FILE.
+           If not WS-LIST-OK
+               Perform DISPLAY-LIST-ERROR
+               Exit section
+           end-if.
+           Perform READ-START-LIST-RECORD.
+           Perform with test before until END-OF-LIST
+               Move START-LIST-RECORD to WS-START
+               If WS-START is greater than zero
+                   Perform RELEASE-CHAIN-STATS
+               else
+                   Perform DISPLAY-LIST-ENTRY-SKIPPED
+               end-if
+               Perform READ-START-LIST-RECORD
+           end-perform.
+           Close START-LIST-FILE.
+           Exit section.
+
+       DISPLAY-LIST-ENTRY-SKIPPED section.
+           If WS-CONSOLE-IO
+               Display "LATZLIST entry skipped, non-positive "
+                   "starting value"
+           else
+               Display "LATZLIST entry skipped, non-positive "
+                   "starting value" upon console
+           end-if.
+           Exit section.
+
+       DISPLAY-LIST-ERROR section.
+           If WS-CONSOLE-IO
+               Display "Unable to open list file, status "
+                   WS-LIST-STATUS
+           else
+               Display "Unable to open list file, status "
+                   WS-LIST-STATUS upon console
+           end-if.
+           Exit section.
+
+       READ-START-LIST-RECORD section.
+           Read START-LIST-FILE
+               at end move "Y" to WS-LIST-EOF
+           end-read.
+           Exit section.
+
+       RELEASE-CHAIN-STATS section.
+           Perform COMPUTE-CHAIN-STATS.
+           Move WS-CHAIN-STEPS to SF-STEPS.
+           Move WS-START to SF-START.
+           Move WS-PEAK to SF-PEAK.
+           Release SORT-RECORD.
+           Add 1 to WS-CHAIN-COUNT.
+           Exit section.
+
+       COMPUTE-CHAIN-STATS section.
+           Move WS-START to WS-NUMBER.
+           Move WS-START to WS-PEAK.
+           Move 1 to WS-CHAIN-STEPS.
+           Perform with test after until WS-NUMBER is equal to 1
+               compute WS-NUMBER = HAILSTONE(WS-NUMBER)
+               add 1 to WS-CHAIN-STEPS
+               If WS-NUMBER is greater than WS-PEAK
+                   move WS-NUMBER to WS-PEAK
+               end-if
+           end-perform.
+           Exit section.
+
+       WRITE-SUMMARY-REPORT section.
+           Move "N" to WS-SORT-EOF.
+           Open output SUMMARY-FILE.
+           If not WS-SUMMARY-OK
+               Perform DISPLAY-SUMMARY-ERROR
+               Exit section
+           end-if.
+           Perform RETURN-SORT-RECORD.
+           Perform with test before until END-OF-SORT
+               Move spaces to SM-SPACE-1 SM-SPACE-2
+               Move SF-START to SM-START
+               Move SF-STEPS to SM-STEPS
+               Move SF-PEAK to SM-PEAK
+               Write SUMMARY-RECORD
+               Perform DISPLAY-SUMMARY-LINE
+               Perform RETURN-SORT-RECORD
+           end-perform.
+           Close SUMMARY-FILE.
+           Exit section.
+
+       DISPLAY-SUMMARY-ERROR section.
+           If WS-CONSOLE-IO
+               Display "Unable to open summary file, status "
+                   WS-SUMMARY-STATUS
+           else
+               Display "Unable to open summary file, status "
+                   WS-SUMMARY-STATUS upon console
+           end-if.
+           Exit section.
+
+       DISPLAY-SUMMARY-LINE section.
+           If WS-CONSOLE-IO
+               Display SM-START space SM-STEPS space SM-PEAK
+           else
+               Display SM-START space SM-STEPS space SM-PEAK
+                   upon stdout
+           end-if.
+           Exit section.
+
+       RETURN-SORT-RECORD section.
+           Return SORT-FILE
+               at end move "Y" to WS-SORT-EOF
+           end-return.
+           Exit section.
+
+       WRITE-TRANSACTION-LOG-RECORD section.
+           Move function current-date to WS-TIMESTAMP.
+           Open extend TRANSACTION-LOG-FILE.
+           If WS-TXNLOG-STATUS is equal to "35"
+               Open output TRANSACTION-LOG-FILE
+           end-if.
+           If not WS-TXNLOG-OK
+               Perform DISPLAY-TXNLOG-ERROR
+               Exit section
+           end-if.
+           Move spaces to TX-SPACE-1 TX-SPACE-2 TX-SPACE-3
+               TX-SPACE-4.
+           Move WS-TIMESTAMP   to TX-TIMESTAMP.
+           Move WS-OPERATOR-ID to TX-OPERATOR-ID.
+           Move "COBOLLATZ"    to TX-PROGRAM-NAME.
+           Move WS-TXN-INPUT   to TX-INPUT-SUMMARY.
+           Move WS-TXN-OUTPUT  to TX-OUTPUT-SUMMARY.
+           Write TXN-LOG-RECORD.
+           Close TRANSACTION-LOG-FILE.
+           Exit section.
+
+       DISPLAY-TXNLOG-ERROR section.
+           If WS-CONSOLE-IO
+               Display "Unable to open transaction log file, status "
+                   WS-TXNLOG-STATUS
+           else
+               Display "Unable to open transaction log file, status "
+                   WS-TXNLOG-STATUS upon console
+           end-if.
+           Exit section.
 
 004000 End program COBOLLATZ.
 
 005000 Identification division.
        Function-ID. HAILSTONE.
-       
+      * Modification history.
+      * 2026-08-09  RLP  A 3n+1 step that would overflow LS-RESULT now
+      *                  stops the run with a clear message instead of
+      *                  wrapping silently.
+      * 2026-08-09  RLP  Widened the argument and result to
+      *                  binary-double to follow larger chains.
+
 006000 Data division.
        Linkage section.
-       77 LS-ARGUMENT usage is binary-long unsigned.
-       77 LS-RESULT usage is binary-long unsigned.
+       77 LS-ARGUMENT usage is binary-double unsigned.
+       77 LS-RESULT usage is binary-double unsigned.
 
 007000 Procedure division using LS-ARGUMENT returning LS-RESULT.
        Main section.
@@ -44,8 +673,12 @@
                when 0
                    divide LS-ARGUMENT by 2 giving LS-RESULT
                when not 0
-                   multiply LS-ARGUMENT by 3 giving LS-RESULT
-                   add 1 to LS-RESULT giving LS-RESULT
+                   compute LS-RESULT = (LS-ARGUMENT * 3) + 1
+                       on size error
+                           display "HAILSTONE: 3n+1 overflow on "
+                               LS-ARGUMENT
+                           stop run with error status 1
+                   end-compute
            end-evaluate.
            Exit function.
 
